@@ -37,6 +37,7 @@
        RECORD KEY IS fr_cle
        ALTERNATE RECORD KEY IS fr_idEl WITH DUPLICATES
        ALTERNATE RECORD KEY IS fr_idEn WITH DUPLICATES
+       ALTERNATE RECORD KEY IS fr_annee WITH DUPLICATES
        ALTERNATE RECORD KEY IS fr_numSem WITH DUPLICATES.
 
        SELECT favis ASSIGN TO "avis.dat"
@@ -47,6 +48,32 @@
        ALTERNATE RECORD KEY IS fa_idEl WITH DUPLICATES
        ALTERNATE RECORD KEY IS fa_idEn WITH DUPLICATES.
 
+       SELECT ffacture ASSIGN TO "facturation.txt"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS ffact_stat.
+
+       SELECT fpaie ASSIGN TO "paie.txt"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fpaie_stat.
+
+       SELECT ftarif ASSIGN TO "tarif.dat"
+       ORGANIZATION indexed
+       ACCESS IS dynamic
+       FILE STATUS IS ft_stat
+       RECORD KEY IS ft_matiere.
+
+       SELECT fjournal ASSIGN TO "journal.txt"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fj_stat.
+
+       SELECT fexport ASSIGN TO "export.csv"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fx_stat.
+
+       SELECT fhisto ASSIGN TO WNomHisto
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fh_stat.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -59,6 +86,9 @@
          02 fel_classe PIC X(15).
          02 fel_ville PIC A(10).
          02 fel_dispo PIC 9(1).
+         02 fel_tel PIC X(15).
+         02 fel_email PIC X(30).
+         02 fel_adresse PIC X(30).
 
        FD fenseignant.
        01 Tenseignant.
@@ -69,15 +99,21 @@
          02 fen_ville PIC A(10).
          02 fen_nbHMax PIC 9(2).
          02 fen_dispo PIC 9(1).
+         02 fen_tel PIC X(15).
+         02 fen_email PIC X(30).
+         02 fen_adresse PIC X(30).
 
        FD freserv.
        01 Treserv.
          02 fr_cle.
            03 fr_idEl PIC 9(4).
            03 fr_idEn PIC 9(4).
+           03 fr_annee PIC 9(4).
            03 fr_numSem PIC 9(2).
          02 fr_nbHeure PIC 9(3).
          02 fr_matiere PIC X(20).
+         02 fr_jour PIC 9(1).
+         02 fr_hDebut PIC 9(2).
 
        FD favis.
        01 Tavis.
@@ -87,16 +123,54 @@
          02 fa_note PIC 9(2).
          02 fa_commentaire PIC A(50).
 
+       FD ffacture.
+       01 Tfacture PIC X(100).
+
+       FD fpaie.
+       01 Tpaie PIC X(100).
+
+       FD fjournal.
+       01 Tjournal PIC X(100).
+
+       FD fexport.
+       01 Texport PIC X(200).
+
+       FD fhisto.
+       01 Thisto PIC X(200).
+
+       FD ftarif.
+       01 Ttarif.
+         02 ft_matiere PIC X(20).
+         02 ft_tarif1 PIC 9(2).
+         02 ft_tarif2 PIC 9(2).
+         02 ft_tarif3 PIC 9(2).
+         02 ft_tarifEns PIC 9(2).
+
        WORKING-STORAGE SECTION.
        77 fel_stat PIC 9(2).
        77 fen_stat PIC 9(2).
        77 fr_stat PIC 9(2).
        77 fa_stat PIC 9(2).
+       77 ffact_stat PIC 9(2).
+       77 fpaie_stat PIC 9(2).
+       77 ft_stat PIC 9(2).
+       77 fj_stat PIC 9(2).
+       77 fx_stat PIC 9(2).
+       77 WexportOn PIC 9(1).
+       77 fh_stat PIC 9(2).
+       77 WNomHisto PIC X(20).
+
+       77 WjrnId PIC X(20).
+       77 WjrnChamp PIC X(16).
+       77 WjrnAvant PIC X(15).
+       77 WjrnApres PIC X(15).
+       77 WjrnDate PIC X(14).
 
        77 Wdem PIC 9(1).
        77 Wnb PIC 9(1).
        77 Wnb2 PIC 9(1).
        77 Wnb3 PIC 9(1).
+       77 Wnb4 PIC 9(1).
        77 Wfin PIC 9(1).
        77 Wfin2 PIC 9(1).
        77 Wfin3 PIC 9(1).
@@ -121,6 +195,36 @@
        77 WnbNote PIC 9(2).
        77 WnoteMoy PIC 9(1).
        77 WensOk PIC 9(1).
+       77 WmontantEdit PIC ZZZZ9.
+       77 WAnnee PIC 9(4).
+       77 WAnneeDefaut PIC 9(4).
+       77 Wtarif1 PIC 9(2).
+       77 Wtarif2 PIC 9(2).
+       77 Wtarif3 PIC 9(2).
+       77 WtarifEns PIC 9(2).
+       77 Wix PIC 9(2).
+       77 Wi PIC 9(2).
+       77 WfactTotal PIC 9(6).
+       77 Wjour PIC 9(1).
+       77 WhDebut PIC 9(2).
+       77 WhFin PIC 9(2).
+       77 WhFinExist PIC 9(2).
+       77 Wchevauche PIC 9(1).
+       77 WAnneeArch PIC 9(4).
+       77 WnbArchReserv PIC 9(6).
+       77 WnbArchAvis PIC 9(6).
+       77 Wconfirme PIC 9(1).
+
+       01 WTabMatiere.
+         02 WTM OCCURS 8 TIMES.
+           03 WTM-Nom PIC X(20).
+           03 WTM-Heures PIC 9(4).
+           03 WTM-Montant PIC 9(6).
+
+       01 WTabMargeVille.
+         02 WMV OCCURS 8 TIMES.
+           03 WMV-Recette PIC 9(6).
+           03 WMV-Salaire PIC 9(6).
 
        PROCEDURE DIVISION.
        PERFORM MENU.
@@ -139,6 +243,7 @@
        DISPLAY"| 4-Acceder au Menu de gestion des Reservations        |"
        DISPLAY"| 5-Acceder au Menu de gestion des Avis                |"
        DISPLAY"| 6-Fonctions statistique                              |"
+       DISPLAY"| 7-Archivage de fin d'annee scolaire                  |"
        DISPLAY"|______________________________________________________|"
        ACCEPT Wnb
        EVALUATE Wnb
@@ -150,6 +255,7 @@
        WHEN 4 PERFORM MENU_RESERVATION
        WHEN 5 PERFORM MENU_AVIS
        WHEN 6 PERFORM MENU_STAT
+       WHEN 7 PERFORM ARCHIVAGE_ANNEE
        WHEN OTHER
        DISPLAY "!!!!!!!!!!!!!!!!!!!!!"
        DISPLAY "Entrée non valide"
@@ -184,10 +290,139 @@
        IF fa_stat =35 THEN
                OPEN OUTPUT favis
        END-IF
+       OPEN I-O ftarif
+       IF ft_stat =35 THEN
+               OPEN OUTPUT ftarif
+               PERFORM INIT_TAB_MATIERE
+               PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+                 MOVE WTM-Nom(Wix) TO ft_matiere
+                 MOVE 15 TO ft_tarif1
+                 MOVE 12 TO ft_tarif2
+                 MOVE 10 TO ft_tarif3
+                 MOVE 9 TO ft_tarifEns
+                 WRITE Ttarif
+               END-PERFORM
+       END-IF
        CLOSE feleve
        CLOSE fenseignant
        CLOSE freserv
-       CLOSE favis.
+       CLOSE favis
+       CLOSE ftarif.
+
+       ARCHIVAGE_ANNEE.
+     **Archive les reservations et les avis de l'annee scolaire terminee
+     **dans des fichiers historique dates, puis vide les fichiers actifs
+     **correspondants pour demarrer la nouvelle annee scolaire.
+       MOVE FUNCTION CURRENT-DATE(1:4) TO WAnneeDefaut
+       MOVE 0 TO WAnneeArch
+       PERFORM WITH TEST AFTER UNTIL WAnneeArch>=2000
+           AND WAnneeArch<=2099
+         DISPLAY "Annee scolaire a archiver (AAAA, 0 pour "
+           WAnneeDefaut ")"
+         ACCEPT WAnneeArch
+         IF WAnneeArch = 0
+           MOVE WAnneeDefaut TO WAnneeArch
+         END-IF
+       END-PERFORM
+       MOVE 0 TO Wconfirme
+       PERFORM WITH TEST AFTER UNTIL Wconfirme=1 OR Wconfirme=2
+         DISPLAY "Confirmer l'archivage de l'annee " WAnneeArch
+           " ? (1:oui/2:non)"
+         DISPLAY "Attention: favis n'a pas de millesime scolaire, "
+           "tous les avis (toutes annees confondues) seront "
+           "archives et vides, pas seulement ceux de " WAnneeArch
+         ACCEPT Wconfirme
+       END-PERFORM
+       IF Wconfirme=1
+         PERFORM ARCHIVER_RESERVATIONS
+         PERFORM ARCHIVER_AVIS
+         DISPLAY "Archivage termine: " WnbArchReserv
+           " reservation(s) et " WnbArchAvis " avis archives"
+       END-IF.
+
+       ARCHIVER_RESERVATIONS.
+     **Copie les reservations de l'annee WAnneeArch dans reserv_AAAA.dat
+     **puis les supprime de freserv; les autres annees ne sont pas
+     **touchees.
+       MOVE 0 TO WnbArchReserv
+       STRING "reserv_" DELIMITED BY SIZE
+           WAnneeArch DELIMITED BY SIZE
+           ".dat" DELIMITED BY SIZE
+           INTO WNomHisto
+       OPEN EXTEND fhisto
+       OPEN I-O freserv
+       MOVE WAnneeArch TO fr_annee
+       START freserv KEY IS = fr_annee
+         INVALID KEY
+           DISPLAY "Pas de reservation pour l'annee " WAnneeArch
+         NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freserv NEXT
+               AT END
+                 MOVE 1 TO Wfin
+               NOT AT END
+                 IF fr_annee = WAnneeArch
+                   STRING fr_idEl DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_idEn DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_annee DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_numSem DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(fr_matiere) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_nbHeure DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_jour DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       fr_hDebut DELIMITED BY SIZE
+                       INTO Thisto
+                   WRITE Thisto
+                   ADD 1 TO WnbArchReserv
+                   DELETE freserv RECORD
+                 ELSE
+                   MOVE 1 TO Wfin
+                 END-IF
+           END-PERFORM
+       END-START
+       CLOSE freserv
+       CLOSE fhisto.
+
+       ARCHIVER_AVIS.
+     **Les avis ne portent pas de millesime scolaire propre (fa_cle ne
+     **retient que l'eleve et l'enseignant), donc l'ensemble du
+     **fichier favis est archive et vide en meme temps que les
+     **reservations de l'annee, pour repartir avec des avis a jour sur
+     **la nouvelle annee.
+       MOVE 0 TO WnbArchAvis
+       STRING "avis_" DELIMITED BY SIZE
+           WAnneeArch DELIMITED BY SIZE
+           ".dat" DELIMITED BY SIZE
+           INTO WNomHisto
+       OPEN EXTEND fhisto
+       OPEN I-O favis
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ favis NEXT
+           AT END
+             MOVE 1 TO Wfin
+           NOT AT END
+             STRING fa_idEl DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 fa_idEn DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 fa_note DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(fa_commentaire) DELIMITED BY SIZE
+                 INTO Thisto
+             WRITE Thisto
+             ADD 1 TO WnbArchAvis
+             DELETE favis RECORD
+       END-PERFORM
+       CLOSE favis
+       CLOSE fhisto.
 
        MENU_ELEVE.
        MOVE 0 TO Wnb
@@ -255,6 +490,12 @@
        MOVE Wclasse TO fel_classe
        PERFORM DEMANDE_VILLE
        MOVE Wville TO fel_ville
+       DISPLAY "Telephone de l'eleve"
+       ACCEPT fel_tel
+       DISPLAY "Email de l'eleve"
+       ACCEPT fel_email
+       DISPLAY "Adresse de l'eleve"
+       ACCEPT fel_adresse
        WRITE Televe
         INVALID KEY
          DISPLAY 'Ajout impossible'
@@ -278,6 +519,7 @@
          WHEN 3 MOVE 'Angers' TO Wville
          WHEN 4 PERFORM DEMANDE_CLASSE
        END-EVALUATE
+       PERFORM DEMANDE_EXPORT_CSV
        OPEN INPUT feleve
        IF Wfin=1
            DISPLAY' '
@@ -354,7 +596,8 @@
                END-PERFORM
            END-START
        END-IF
-       CLOSE feleve.
+       CLOSE feleve
+       PERFORM FIN_EXPORT_CSV.
 
        AFFICHER_ELEVE_INDISPO.
        OPEN INPUT feleve
@@ -391,6 +634,7 @@
            DISPLAY "Ville: ", fel_ville
      ******DISPLAY "dISPO: ", fel_dispo
            DISPLAY "xxxxxxxxxxxxxxxxxxxxxxxxxxxxxxx ".
+           IF WexportOn=1 PERFORM EXPORT_CSV_ELEVE END-IF.
 
        DEMANDE_CLASSE.
        MOVE 0 TO Wnb
@@ -429,6 +673,137 @@
          WHEN OTHER DISPLAY 'ERREUR'
        END-EVALUATE.
 
+       DEMANDE_ANNEE.
+     **Demande l'annee scolaire a laquelle se rapporte la reservation
+     **ou la facturation en cours, par defaut l'annee civile courante.
+       MOVE FUNCTION CURRENT-DATE(1:4) TO WAnneeDefaut
+       MOVE 0 TO WAnnee
+       PERFORM WITH TEST AFTER UNTIL WAnnee>=2000 AND WAnnee<=2099
+         DISPLAY "Annee scolaire concernee (AAAA, 0 pour "
+           WAnneeDefaut ")"
+         ACCEPT WAnnee
+         IF WAnnee = 0
+           MOVE WAnneeDefaut TO WAnnee
+         END-IF
+       END-PERFORM.
+
+       DEMANDE_JOUR_HEURE.
+     **Demande le jour de la semaine et l'heure de debut du cours, afin
+     **de pouvoir detecter un chevauchement avec une autre reservation
+     **du meme enseignant.
+       MOVE 0 TO Wjour
+       PERFORM WITH TEST AFTER UNTIL Wjour>=1 AND Wjour<=7
+         DISPLAY "Jour du cours (1:Lundi ... 7:Dimanche)"
+         ACCEPT Wjour
+       END-PERFORM
+       MOVE 0 TO WhDebut
+       PERFORM WITH TEST AFTER UNTIL WhDebut>=8 AND WhDebut<=20
+         DISPLAY "Heure de debut du cours (8-20)"
+         ACCEPT WhDebut
+       END-PERFORM.
+
+       JOURNALISER.
+     **Ajoute une ligne au journal d'audit (journal.txt): WjrnId,
+     **WjrnChamp, WjrnAvant et WjrnApres doivent etre renseignes par
+     **le paragraphe appelant avant ce PERFORM.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WjrnDate
+       OPEN EXTEND fjournal
+       STRING WjrnDate DELIMITED BY SIZE
+           " id=" DELIMITED BY SIZE
+           WjrnId DELIMITED BY SPACE
+           " " DELIMITED BY SIZE
+           WjrnChamp DELIMITED BY SPACE
+           " avant=" DELIMITED BY SIZE
+           WjrnAvant DELIMITED BY SPACE
+           " apres=" DELIMITED BY SIZE
+           WjrnApres DELIMITED BY SPACE
+           INTO Tjournal
+       WRITE Tjournal
+       CLOSE fjournal.
+
+       DEMANDE_EXPORT_CSV.
+     **Propose d'exporter l'affichage en cours vers export.csv; a
+     **appeler avant la boucle d'affichage, WexportOn pilotant ensuite
+     **les EXPORT_CSV_* appeles depuis les AFFICHER_DETAILS_*.
+       MOVE 0 TO Wnb4
+       PERFORM WITH TEST AFTER UNTIL Wnb4=1 OR Wnb4=2
+         DISPLAY "Exporter ces resultats en CSV ? (1:oui/2:non)"
+         ACCEPT Wnb4
+       END-PERFORM
+       IF Wnb4=1
+         MOVE 1 TO WexportOn
+         OPEN OUTPUT fexport
+       ELSE
+         MOVE 0 TO WexportOn
+       END-IF.
+
+       FIN_EXPORT_CSV.
+     **A appeler en fin d'affichage, juste apres la fermeture du
+     **fichier consulte, pour refermer le fichier CSV le cas echeant.
+       IF WexportOn=1
+         CLOSE fexport
+         DISPLAY "Resultats exportes dans le fichier export.csv"
+         MOVE 0 TO WexportOn
+       END-IF.
+
+       EXPORT_CSV_ELEVE.
+       STRING fel_idEl DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fel_nom DELIMITED BY SPACE
+           "," DELIMITED BY SIZE
+           fel_prenom DELIMITED BY SPACE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fel_classe) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fel_ville) DELIMITED BY SIZE
+           INTO Texport
+       WRITE Texport.
+
+       EXPORT_CSV_ENSEIGNANT.
+       STRING fen_idEn DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fen_nom DELIMITED BY SPACE
+           "," DELIMITED BY SIZE
+           fen_prenom DELIMITED BY SPACE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fen_matiere) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fen_ville) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fen_nbHMax DELIMITED BY SIZE
+           INTO Texport
+       WRITE Texport.
+
+       EXPORT_CSV_RESERVATION.
+       STRING fr_idEl DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_idEn DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_annee DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_numSem DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fr_matiere) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_nbHeure DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_jour DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fr_hDebut DELIMITED BY SIZE
+           INTO Texport
+       WRITE Texport.
+
+       EXPORT_CSV_AVIS.
+       STRING fa_idEl DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fa_idEn DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           fa_note DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(fa_commentaire) DELIMITED BY SIZE
+           INTO Texport
+       WRITE Texport.
+
        DEMANDE_AFFICHAGE_ELEVE.
        MOVE 0 TO Wdem
        PERFORM WITH TEST AFTER UNTIL Wdem=1 OR Wdem=2
@@ -467,6 +842,33 @@
              PERFORM DEMANDE_VILLE
              MOVE Wville TO fel_ville
            END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier le telephone ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Telephone de l'eleve"
+             ACCEPT fel_tel
+           END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier l'email ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Email de l'eleve"
+             ACCEPT fel_email
+           END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier l'adresse ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Adresse de l'eleve"
+             ACCEPT fel_adresse
+           END-IF
            REWRITE Televe END-REWRITE
            DISPLAY 'Modification(s) effectuee(s)'
        END-READ
@@ -486,6 +888,11 @@
            INVALID KEY
                 DISPLAY 'Auncun identifiant correspondant'
            NOT INVALID KEY
+                MOVE fel_idEl TO WjrnId
+                MOVE "ELEVE" TO WjrnChamp
+                MOVE "present" TO WjrnAvant
+                MOVE "supprime" TO WjrnApres
+                PERFORM JOURNALISER
                 DELETE feleve RECORD
                 DISPLAY 'Suppression du joueur reussie '
            END-READ
@@ -517,6 +924,11 @@
            DISPLAY 'Eleve inexistant'
          NOT INVALID KEY
            IF fel_dispo=1
+             MOVE fel_idEl TO WjrnId
+             MOVE "ELEVE-DISPO" TO WjrnChamp
+             MOVE "1" TO WjrnAvant
+             MOVE "0" TO WjrnApres
+             PERFORM JOURNALISER
              MOVE 0 TO fel_dispo
              REWRITE Televe END-REWRITE
            ELSE
@@ -539,6 +951,11 @@
            DISPLAY 'Eleve inexistant'
          NOT INVALID KEY
            IF fel_dispo=0
+             MOVE fel_idEl TO WjrnId
+             MOVE "ELEVE-DISPO" TO WjrnChamp
+             MOVE "0" TO WjrnAvant
+             MOVE "1" TO WjrnApres
+             PERFORM JOURNALISER
              MOVE 1 TO fel_dispo
              REWRITE Televe END-REWRITE
            ELSE
@@ -616,6 +1033,12 @@
            ACCEPT fen_nbHMax
        END-PERFORM
        MOVE 1 TO fen_dispo
+       DISPLAY "Telephone de l'enseignant"
+       ACCEPT fen_tel
+       DISPLAY "Email de l'enseignant"
+       ACCEPT fen_email
+       DISPLAY "Adresse de l'enseignant"
+       ACCEPT fen_adresse
        WRITE Tenseignant
         INVALID KEY
          DISPLAY 'Ajout impossible'
@@ -654,6 +1077,126 @@
          WHEN OTHER DISPLAY 'ERREUR'
        END-EVALUATE.
 
+       INIT_TAB_MATIERE.
+     **Initialise la table des matieres utilisee pour ventiler les
+     **heures et les montants matiere par matiere (facturation,
+     **paie et marge).
+       MOVE 'Mathematiques' TO WTM-Nom(1)
+       MOVE 'Francais' TO WTM-Nom(2)
+       MOVE 'Histoire-Geo' TO WTM-Nom(3)
+       MOVE 'Physique-Chimie' TO WTM-Nom(4)
+       MOVE 'SVT' TO WTM-Nom(5)
+       MOVE 'Anglais' TO WTM-Nom(6)
+       MOVE 'Espagnol' TO WTM-Nom(7)
+       MOVE 'Allemand' TO WTM-Nom(8)
+       PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+         MOVE 0 TO WTM-Heures(Wix)
+         MOVE 0 TO WTM-Montant(Wix)
+       END-PERFORM.
+
+       TROUVER_MATIERE.
+     **Recherche Wmatiere dans WTM-Nom et renvoie son rang dans Wi
+     **(0 si non trouvee).
+       MOVE 0 TO Wi
+       PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+         IF WTM-Nom(Wix) = Wmatiere
+           MOVE Wix TO Wi
+         END-IF
+       END-PERFORM.
+
+       LIRE_TARIF.
+     **Charge dans Wtarif1/Wtarif2/Wtarif3/WtarifEns le tarif de la
+     **matiere Wmatiere depuis le fichier tarif.dat. A defaut
+     **d'entree (matiere non tarifee), on retombe sur les anciens
+     **tarifs fixes 15/12/10 eleve et 9 enseignant.
+       OPEN INPUT ftarif
+       MOVE Wmatiere TO ft_matiere
+       READ ftarif KEY IS ft_matiere
+         INVALID KEY
+           MOVE 15 TO Wtarif1
+           MOVE 12 TO Wtarif2
+           MOVE 10 TO Wtarif3
+           MOVE 9 TO WtarifEns
+         NOT INVALID KEY
+           MOVE ft_tarif1 TO Wtarif1
+           MOVE ft_tarif2 TO Wtarif2
+           MOVE ft_tarif3 TO Wtarif3
+           MOVE ft_tarifEns TO WtarifEns
+       END-READ
+       CLOSE ftarif.
+
+       AFFICHER_TARIFS.
+     **Liste le tarif de chaque matiere tel qu'enregistre dans
+     **tarif.dat.
+       OPEN INPUT ftarif
+       DISPLAY " "
+       DISPLAY "Tarifs actuels par matiere"
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ ftarif NEXT
+           AT END
+             MOVE 1 TO Wfin
+           NOT AT END
+             DISPLAY "******************************"
+             DISPLAY "Matiere: " ft_matiere
+             DISPLAY "Tarif 1-10h/eleve: " ft_tarif1
+             DISPLAY "Tarif 11-20h/eleve: " ft_tarif2
+             DISPLAY "Tarif +20h/eleve: " ft_tarif3
+             DISPLAY "Tarif enseignant/heure: " ft_tarifEns
+             DISPLAY "******************************"
+       END-PERFORM
+       CLOSE ftarif.
+
+       MODIFIER_TARIF.
+     **Affiche le tarif de chaque matiere puis permet de modifier
+     **celui d'une matiere choisie (REWRITE dans tarif.dat), pour ne
+     **plus avoir a passer par le code source pour changer un prix.
+       PERFORM AFFICHER_TARIFS
+       DISPLAY " "
+       MOVE 1 TO Wel
+       PERFORM DEMANDE_MATIERE
+       MOVE 0 TO Wel
+       OPEN I-O ftarif
+       MOVE Wmatiere TO ft_matiere
+       READ ftarif KEY IS ft_matiere
+         INVALID KEY
+           DISPLAY "Matiere non tarifee"
+         NOT INVALID KEY
+           DISPLAY "Nouveau tarif 1-10h/eleve (actuel: " ft_tarif1 ")"
+           ACCEPT ft_tarif1
+           DISPLAY "Nouveau tarif 11-20h/eleve (actuel: " ft_tarif2 ")"
+           ACCEPT ft_tarif2
+           DISPLAY "Nouveau tarif +20h/eleve (actuel: " ft_tarif3 ")"
+           ACCEPT ft_tarif3
+           DISPLAY "Nouveau tarif enseignant/heure (actuel: "
+             ft_tarifEns ")"
+           ACCEPT ft_tarifEns
+           REWRITE Ttarif END-REWRITE
+           DISPLAY "Tarif de " ft_matiere " mis a jour"
+       END-READ
+       CLOSE ftarif.
+
+       CALCULER_MONTANT.
+     **Applique le bareme progressif (Wtarif1/2/3) au nombre d'heure
+     **WnbHTotal et renvoie le montant correspondant dans Wmontant.
+       IF WnbHTotal > 20
+         COMPUTE Wmontant = (10 * Wtarif1) + (10 * Wtarif2)
+           + ((WnbHTotal - 20) * Wtarif3)
+       ELSE
+         IF WnbHTotal > 10
+           COMPUTE Wmontant = (10 * Wtarif1)
+             + ((WnbHTotal - 10) * Wtarif2)
+         ELSE
+           COMPUTE Wmontant = WnbHTotal * Wtarif1
+         END-IF
+       END-IF.
+
+       CALCULER_MONTANT_ENS.
+     **Montant du a un enseignant pour WnbHTotal heures d'une
+     **matiere au tarif horaire WtarifEns (pas de bareme progressif
+     **cote enseignant).
+       COMPUTE Wmontant = WnbHTotal * WtarifEns.
+
        AFFICHER_DETAILS_ENSEIGNANT.
        DISPLAY "xxxxxxxxxxxxxxxxxxxxxxxxxxxxxxx "
        DISPLAY "Identifiant: ", fen_idEn,
@@ -664,6 +1207,7 @@
        DISPLAY "Nombre d'heure Max par semaine: ", fen_nbHMax
 *******DISPLAY "dispo: ", fen_dispo
        DISPLAY "xxxxxxxxxxxxxxxxxxxxxxxxxxxxxxx ".
+       IF WexportOn=1 PERFORM EXPORT_CSV_ENSEIGNANT END-IF.
 
        AFFICHER_ENSEIGNANTS.
        MOVE 0 TO Wfin
@@ -680,6 +1224,7 @@
          WHEN 3 MOVE 'Angers' TO Wville
          WHEN 4 PERFORM DEMANDE_MATIERE
        END-EVALUATE
+       PERFORM DEMANDE_EXPORT_CSV
        OPEN INPUT fenseignant
        IF Wfin=1
            DISPLAY' '
@@ -755,7 +1300,8 @@
                END-PERFORM
            END-START
        END-IF
-       CLOSE fenseignant.
+       CLOSE fenseignant
+       PERFORM FIN_EXPORT_CSV.
 
        AFFICHER_ENSEIGNANT_INDISPO.
        OPEN INPUT fenseignant
@@ -817,6 +1363,33 @@
              PERFORM DEMANDE_MATIERE
              MOVE Wmatiere TO fen_matiere
            END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier le telephone ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Telephone de l'enseignant"
+             ACCEPT fen_tel
+           END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier l'email ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Email de l'enseignant"
+             ACCEPT fen_email
+           END-IF
+           MOVE 0 TO Wnb
+           PERFORM WITH TEST AFTER UNTIL Wnb=1 OR Wnb=2
+              DISPLAY "Modifier l'adresse ?(oui:1, non:2)"
+              ACCEPT Wnb
+           END-PERFORM
+           IF Wnb=1
+             DISPLAY "Adresse de l'enseignant"
+             ACCEPT fen_adresse
+           END-IF
            REWRITE Tenseignant END-REWRITE
        END-READ
        CLOSE fenseignant.
@@ -834,6 +1407,11 @@
               INVALID KEY
                 DISPLAY 'Auncun id correspondant'
               NOT INVALID KEY
+                MOVE fen_idEn TO WjrnId
+                MOVE "ENSEIGNANT" TO WjrnChamp
+                MOVE "present" TO WjrnAvant
+                MOVE "supprime" TO WjrnApres
+                PERFORM JOURNALISER
                 DELETE fenseignant RECORD
                 DISPLAY "Suppression de l'enseignant reussie "
              END-READ
@@ -863,6 +1441,11 @@
            DISPLAY 'Enseigant inexistant'
          NOT INVALID KEY
            IF fen_dispo=1
+             MOVE fen_idEn TO WjrnId
+             MOVE "ENSEIGNANT-DISPO" TO WjrnChamp
+             MOVE "1" TO WjrnAvant
+             MOVE "0" TO WjrnApres
+             PERFORM JOURNALISER
              MOVE 0 TO fen_dispo
              REWRITE Tenseignant END-REWRITE
            ELSE
@@ -885,6 +1468,11 @@
            DISPLAY 'Enseignant inexistant'
          NOT INVALID KEY
            IF fen_dispo=0
+             MOVE fen_idEn TO WjrnId
+             MOVE "ENSEIGNANT-DISPO" TO WjrnChamp
+             MOVE "0" TO WjrnAvant
+             MOVE "1" TO WjrnApres
+             PERFORM JOURNALISER
              MOVE 1 TO fen_dispo
              REWRITE Tenseignant END-REWRITE
            ELSE
@@ -937,6 +1525,7 @@
          MOVE 1 TO Wel
           PERFORM DEMANDE_MATIERE
          MOVE 0 TO Wel
+         PERFORM DEMANDE_ANNEE
          MOVE 0 TO WnumSem
          PERFORM WITH TEST AFTER UNTIL WnumSem>0 AND WnumSem<=52
            DISPLAY "Entrez le numero de la semaine (1-52)"
@@ -947,6 +1536,8 @@
            DISPLAY "Entrez le nombre d'heure pour la semaine (max:5)"
            ACCEPT Wh
          END-PERFORM
+         PERFORM DEMANDE_JOUR_HEURE
+         COMPUTE WhFin = WhDebut + Wh
       **on vérifie via lectre une sur zone sur fenseignant s'il existe des enseignants
       **dans la matiere demandée, puis on calcul pour chaque enseignant qui enseigne
       **la matière et qui est de la ville de l'élève si le total des heures de cours
@@ -982,7 +1573,7 @@
                   MOVE 1 TO Wfin2
                  NOT AT END
                     IF fr_idEn = fen_idEn
-                      IF fr_numSem = WnumSem
+                      IF fr_numSem = WnumSem AND fr_annee = WAnnee
                          ADD fr_nbHeure TO WhTotalSem
                       END-IF
                     ELSE
@@ -1019,6 +1610,7 @@
 
              IF fen_ville=Wville AND fen_matiere=Wmatiere
               OPEN I-O freserv
+              MOVE 0 TO Wchevauche
               MOVE fen_idEn TO fr_idEn
               START freserv KEY IS = fr_idEn
  ************* INVALID KEY
@@ -1031,22 +1623,37 @@
                   MOVE 1 TO Wfin2
                  NOT AT END
                   IF fr_idEn  = fen_idEn
-                    IF fr_numSem = WnumSem
+                    IF fr_numSem = WnumSem AND fr_annee = WAnnee
                          ADD fr_nbHeure TO WhTotalSem
+                         IF fr_idEl NOT = fel_idEl
+                          IF fr_jour = Wjour
+                           COMPUTE WhFinExist = fr_hDebut + fr_nbHeure
+                           IF WhDebut < WhFinExist
+                            AND fr_hDebut < WhFin
+                             MOVE 1 TO Wchevauche
+                           END-IF
+                          END-IF
+                         END-IF
                     END-IF
                   ELSE
                    MOVE 1 TO Wfin2
                   END-IF
                 END-PERFORM
               END-START
+              IF Wchevauche = 1
+                DISPLAY "Cet enseignant a deja un cours a cette heure"
+              ELSE
               IF WhTotalSem <= fen_nbHMax
                  MOVE fel_idEl TO fr_idEl
                  MOVE fen_idEn TO fr_idEn
+                 MOVE WAnnee TO fr_annee
                  MOVE WnumSem TO fr_numSem
                  READ freserv KEY IS fr_cle
                  INVALID KEY
                    MOVE Wh TO fr_nbHeure
                    MOVE fen_matiere TO fr_matiere
+                   MOVE Wjour TO fr_jour
+                   MOVE WhDebut TO fr_hDebut
                    WRITE Treserv
                    INVALID KEY
                      DISPLAY 'Ajout impossible'
@@ -1061,18 +1668,27 @@
                      ACCEPT Wnb
                    END-PERFORM
                    IF Wnb=1
-                     ADD Wh TO fr_nbHeure
-                     MOVE fen_matiere TO fr_matiere
-                     REWRITE Treserv
-                     INVALID KEY
-                       DISPLAY 'Ajout impossible'
-                     NOT INVALID KEY
-                      DISPLAY "Nombre d'heures ajoutees"
-                     END-REWRITE
+                     IF fr_jour = Wjour AND fr_hDebut = WhDebut
+                       ADD Wh TO fr_nbHeure
+                       MOVE fen_matiere TO fr_matiere
+                       REWRITE Treserv
+                       INVALID KEY
+                         DISPLAY 'Ajout impossible'
+                       NOT INVALID KEY
+                        DISPLAY "Nombre d'heures ajoutees"
+                       END-REWRITE
+                     ELSE
+                       DISPLAY "Le creneau existant est different:"
+                         " jour " fr_jour " heure " fr_hDebut
+                       DISPLAY "Choisissez ce meme jour/heure pour "
+                         "prolonger ce cours, ou reservez une autre"
+                         " semaine/enseignant"
+                     END-IF
                    END-IF
                ELSE
                  DISPLAY "Nombre d'heure max depassee"
                END-IF
+              END-IF
               CLOSE freserv
              ELSE
                DISPLAY "Ville ou matiere de l'enseignant invalide"
@@ -1123,7 +1739,9 @@
            END-IF
            DISPLAY "Matiere: ", fr_matiere
            DISPLAY "Nombre d'heure: ", fr_nbHeure
+           DISPLAY "Jour: ", fr_jour, "  Heure de debut: ", fr_hDebut
            DISPLAY "******************************".
+           IF WexportOn=1 PERFORM EXPORT_CSV_RESERVATION END-IF.
 
 
        AFFICHER_RESERV_NOMS.
@@ -1150,7 +1768,9 @@
              PERFORM WITH TEST AFTER UNTIL WnumSem>=1 OR WnumSem<=52
                ACCEPT WnumSem
              END-PERFORM
+             PERFORM DEMANDE_ANNEE
        END-EVALUATE
+       PERFORM DEMANDE_EXPORT_CSV
        OPEN INPUT freserv
        OPEN INPUT feleve
        OPEN INPUT fenseignant
@@ -1235,13 +1855,15 @@
                MOVE 1 TO Wfin
              NOT AT END
                IF fr_numSem=WnumSem
-                 MOVE fr_idEl TO fel_idEl
-                 READ feleve KEY IS fel_idEl
+                 IF fr_annee=WAnnee
+                   MOVE fr_idEl TO fel_idEl
+                   READ feleve KEY IS fel_idEl
 *****************INVALID KEY DISPLAY "Eleve supprimé"
-                 MOVE fr_idEn TO fen_idEn
-                 READ fenseignant KEY IS fen_idEn
+                   MOVE fr_idEn TO fen_idEn
+                   READ fenseignant KEY IS fen_idEn
 *****************INVALID KEY DISPLAY "Enseignant supprimé"
-                 PERFORM AFFICHER_DETAILS_RESERVATION
+                   PERFORM AFFICHER_DETAILS_RESERVATION
+                 END-IF
                ELSE
                  MOVE 1 TO Wfin
                END-IF
@@ -1252,7 +1874,8 @@
 
        CLOSE feleve
        CLOSE fenseignant
-       CLOSE freserv.
+       CLOSE freserv
+       PERFORM FIN_EXPORT_CSV.
 
        AFFICHER_RES_UN_ELEVE.
        MOVE 1 TO Wel
@@ -1294,20 +1917,34 @@
        ANNULATION_RESERV.
        PERFORM AFFICHER_DETAILS_RESERVATION
        DISPLAY "Id de l'eleve de la réservation a supprimer ?"
+       ACCEPT fr_idEl
        DISPLAY "Id de l'enseignant de la réservation a supprimer?"
-         OPEN INPUT freserv
-         ACCEPT fr_idEn
-         ACCEPT fr_idEl
-         START freserv KEY IS = fr_idEn
-           INVALID KEY
-             READ freserv
-              INVALID KEY
-                DISPLAY 'Auncun id correspondant'
-              NOT INVALID KEY
-                DELETE freserv RECORD
-                DISPLAY "Suppression de la reservation reussie "
-             END-READ
-         END-START.
+       ACCEPT fr_idEn
+       PERFORM DEMANDE_ANNEE
+       MOVE WAnnee TO fr_annee
+       DISPLAY "Num de la semaine de la réservation a supprimer?"
+       ACCEPT fr_numSem
+       OPEN I-O freserv
+       READ freserv KEY IS fr_cle
+         INVALID KEY
+           DISPLAY 'Auncun id correspondant'
+         NOT INVALID KEY
+           STRING fr_idEl DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               fr_idEn DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               fr_annee DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               fr_numSem DELIMITED BY SIZE
+               INTO WjrnId
+           MOVE "RESERVATION" TO WjrnChamp
+           MOVE "present" TO WjrnAvant
+           MOVE "supprime" TO WjrnApres
+           PERFORM JOURNALISER
+           DELETE freserv RECORD
+           DISPLAY "Suppression de la reservation reussie "
+       END-READ
+       CLOSE freserv.
 
 
        MENU_AVIS.
@@ -1423,6 +2060,7 @@
              DISPLAY "Entrez le numero de l'enseignant"
              ACCEPT Wid2
        END-EVALUATE
+       PERFORM DEMANDE_EXPORT_CSV
        OPEN INPUT feleve
        OPEN INPUT fenseignant
        OPEN INPUT favis
@@ -1515,7 +2153,8 @@
        END-EVALUATE
        CLOSE feleve
        CLOSE fenseignant
-       CLOSE favis.
+       CLOSE favis
+       PERFORM FIN_EXPORT_CSV.
 
 
        AFFICHER_DETAILS_AVIS.
@@ -1535,6 +2174,7 @@
        DISPLAY "Note: ", fa_note
        DISPLAY "Commentaire: ", fa_commentaire
        DISPLAY "******************************".
+       IF WexportOn=1 PERFORM EXPORT_CSV_AVIS END-IF.
 
        SUPPRIMER_AVIS.
        MOVE 0 TO Wnb
@@ -1563,6 +2203,14 @@
            ACCEPT Wnb
          END-PERFORM
          IF Wnb=1
+           STRING fa_idEl DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               fa_idEn DELIMITED BY SIZE
+               INTO WjrnId
+           MOVE "AVIS" TO WjrnChamp
+           MOVE "present" TO WjrnAvant
+           MOVE "supprime" TO WjrnApres
+           PERFORM JOURNALISER
            DELETE favis END-DELETE
          END-IF
        END-READ
@@ -1578,6 +2226,10 @@
        DISPLAY"| 2-Afficher le versement a faire pour un enseignant   |"
        DISPLAY"| 3-Afficher la marge actuelle                         |"
        DISPLAY"| 4-Afficher la Moyenne d'un enseignant                |"
+       DISPLAY"| 5-Facturation de fin de periode (tous les eleves)    |"
+       DISPLAY"| 6-Registre de paie (tous les enseignants)            |"
+       DISPLAY"| 7-Marge detaillee par ville et par matiere           |"
+       DISPLAY"| 8-Consulter/modifier les tarifs par matiere          |"
        DISPLAY"|______________________________________________________|"
        ACCEPT Wnb
        EVALUATE Wnb
@@ -1586,6 +2238,10 @@
          WHEN 2 PERFORM VERSEMENT_ENSEIGNANT
          WHEN 3 PERFORM CALCUL_MARGE
          WHEN 4 PERFORM MOYENNE_NOTE_ENS
+         WHEN 5 PERFORM FACTURATION_ELEVES_LOT
+         WHEN 6 PERFORM VERSEMENT_ENSEIGNANTS_LOT
+         WHEN 7 PERFORM MARGE_DETAILLEE
+         WHEN 8 PERFORM MODIFIER_TARIF
          WHEN OTHER
           DISPLAY "!!!!!!!!!!!!!!!!!!!!!"
           DISPLAY "Entrée non valide"
@@ -1596,6 +2252,7 @@
 
        FACTURATION_ELEVE.
        PERFORM DEMANDE_AFFICHAGE_ELEVE
+       PERFORM DEMANDE_ANNEE
        OPEN INPUT feleve
          DISPLAY "l'Id de l'eleve"
          ACCEPT Wid
@@ -1610,48 +2267,132 @@
             INVALID KEY
               DISPLAY"cet eleve n'a jamais reserve de cours"
             NOT INVALID KEY
-              MOVE 0 TO WnbHTotal
+              PERFORM INIT_TAB_MATIERE
               MOVE 0 TO Wfin
               PERFORM WITH TEST AFTER UNTIL Wfin = 1
                 READ freserv NEXT
                 AT END
                    MOVE 1 TO Wfin
                 NOT AT END
-                READ freserv
                  IF fr_idEl= Wid
-                   ADD fr_nbHeure TO WnbHTotal
+                   IF fr_annee = WAnnee
+                     MOVE fr_matiere TO Wmatiere
+                     PERFORM TROUVER_MATIERE
+                     IF Wi > 0
+                       ADD fr_nbHeure TO WTM-Heures(Wi)
+                     END-IF
+                   END-IF
                  ELSE
                    MOVE 1 TO Wfin
                  END-IF
-                END-READ
               END-PERFORM
-              IF WnbHTotal>20
-                MOVE 10 TO Wfact
-                COMPUTE WnbHTotal=WnbHTotal - 20
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-                ADD 270 TO WnbHTotal
-              END-IF
-              IF WnbHTotal<=20 AND WnbHTotal>10
-                MOVE 12 TO Wfact
-                COMPUTE WnbHTotal=WnbHTotal - 10
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-                ADD 150 TO WnbHTotal
-              END-IF
-              IF WnbHTotal<=10
-                MOVE 15 TO Wfact
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-              END-IF
               DISPLAY "|-----------------------------------------|"
               DISPLAY "|"fel_nom
               DISPLAY "|"fel_prenom
-              DISPLAY "|Montant total a payer:" WnbHTotal
+              DISPLAY "|A adresser a: "fel_adresse" - "fel_tel" - "
+                fel_email
+              MOVE 0 TO WfactTotal
+              PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+                IF WTM-Heures(Wix) > 0
+                  MOVE WTM-Nom(Wix) TO Wmatiere
+                  PERFORM LIRE_TARIF
+                  MOVE WTM-Heures(Wix) TO WnbHTotal
+                  PERFORM CALCULER_MONTANT
+                  MOVE Wmontant TO WTM-Montant(Wix)
+                  ADD Wmontant TO WfactTotal
+                  DISPLAY "|"WTM-Nom(Wix)" ("WTM-Heures(Wix)"h): "
+                    Wmontant
+                END-IF
+              END-PERFORM
+              DISPLAY "|Montant total a payer:" WfactTotal
             END-START
             CLOSE freserv
          END-READ
        CLOSE feleve.
 
+       FACTURATION_ELEVES_LOT.
+     **Parcourt feleve comme CALCUL_MARGE et ecrit une facture par
+     **eleve dans facturation.txt au lieu de n'afficher qu'un eleve
+     **a l'ecran.
+       PERFORM DEMANDE_ANNEE
+       OPEN INPUT feleve
+       OPEN OUTPUT ffacture
+       MOVE "RELEVE DE FACTURATION - TOUS LES ELEVES" TO Tfacture
+       WRITE Tfacture
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin=1
+         READ feleve NEXT
+         AT END
+           MOVE 1 TO Wfin
+         NOT AT END
+           OPEN INPUT freserv
+           MOVE fel_idEl TO fr_idEl
+           START freserv KEY IS =fr_idEl
+           NOT INVALID KEY
+             PERFORM INIT_TAB_MATIERE
+             MOVE 0 TO Wfin2
+             PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+               READ freserv NEXT
+               AT END
+                 MOVE 1 TO Wfin2
+               NOT AT END
+                 IF fr_idEl= fel_idEl
+                   IF fr_annee = WAnnee
+                     MOVE fr_matiere TO Wmatiere
+                     PERFORM TROUVER_MATIERE
+                     IF Wi > 0
+                       ADD fr_nbHeure TO WTM-Heures(Wi)
+                     END-IF
+                   END-IF
+                 ELSE
+                   MOVE 1 TO Wfin2
+                 END-IF
+             END-PERFORM
+             MOVE "--------------------------------------------" TO
+               Tfacture
+             WRITE Tfacture
+             STRING "Eleve " fel_idEl " - " fel_nom " " fel_prenom
+               INTO Tfacture
+             WRITE Tfacture
+             STRING "A adresser a: " DELIMITED BY SIZE
+               FUNCTION TRIM(fel_adresse) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               fel_tel DELIMITED BY SPACE
+               " - " DELIMITED BY SIZE
+               fel_email DELIMITED BY SPACE
+               INTO Tfacture
+             WRITE Tfacture
+             MOVE 0 TO WfactTotal
+             PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+               IF WTM-Heures(Wix) > 0
+                 MOVE WTM-Nom(Wix) TO Wmatiere
+                 PERFORM LIRE_TARIF
+                 MOVE WTM-Heures(Wix) TO WnbHTotal
+                 PERFORM CALCULER_MONTANT
+                 MOVE Wmontant TO WTM-Montant(Wix)
+                 ADD Wmontant TO WfactTotal
+                 MOVE Wmontant TO WmontantEdit
+                 STRING "  " WTM-Nom(Wix) " : " WmontantEdit
+                   INTO Tfacture
+                 WRITE Tfacture
+               END-IF
+             END-PERFORM
+             MOVE WfactTotal TO WmontantEdit
+             STRING "Montant total a payer: " WmontantEdit
+               INTO Tfacture
+             WRITE Tfacture
+           END-START
+           CLOSE freserv
+       END-PERFORM
+       MOVE "--------------------------------------------" TO Tfacture
+       WRITE Tfacture
+       CLOSE feleve
+       CLOSE ffacture
+       DISPLAY "Facturation ecrite dans le fichier facturation.txt".
+
        VERSEMENT_ENSEIGNANT.
        PERFORM DEMANDE_AFFICHAGE_ENSEIGNANT
+       PERFORM DEMANDE_ANNEE
        OPEN INPUT fenseignant
          DISPLAY "l'Id de l'enseignant"
          ACCEPT Wid
@@ -1666,37 +2407,133 @@
             INVALID KEY
               DISPLAY"Cet enseignant n'a jamais donne de cours"
             NOT INVALID KEY
-              MOVE 0 TO WnbHTotal
+              PERFORM INIT_TAB_MATIERE
               MOVE 0 TO Wfin
               PERFORM WITH TEST AFTER UNTIL Wfin = 1
                 READ freserv NEXT
                 AT END
                    MOVE 1 TO Wfin
                 NOT AT END
-                READ freserv
                  IF fr_idEn= Wid
-                   ADD fr_nbHeure TO WnbHTotal
+                   IF fr_annee = WAnnee
+                     MOVE fr_matiere TO Wmatiere
+                     PERFORM TROUVER_MATIERE
+                     IF Wi > 0
+                       ADD fr_nbHeure TO WTM-Heures(Wi)
+                     END-IF
+                   END-IF
                  ELSE
                    MOVE 1 TO Wfin
                  END-IF
-                END-READ
               END-PERFORM
-              IF WnbHTotal>0
-                MOVE 9 TO Wfact
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
               DISPLAY "|-----------------------------------------|"
               DISPLAY "|"fen_nom
               DISPLAY "|"fen_prenom
-              DISPLAY "|Montant total a payer:" WnbHTotal
+              DISPLAY "|A adresser a: "fen_adresse" - "fen_tel" - "
+                fen_email
+              MOVE 0 TO WfactTotal
+              PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+                IF WTM-Heures(Wix) > 0
+                  MOVE WTM-Nom(Wix) TO Wmatiere
+                  PERFORM LIRE_TARIF
+                  MOVE WTM-Heures(Wix) TO WnbHTotal
+                  PERFORM CALCULER_MONTANT_ENS
+                  MOVE Wmontant TO WTM-Montant(Wix)
+                  ADD Wmontant TO WfactTotal
+                  DISPLAY "|"WTM-Nom(Wix)" ("WTM-Heures(Wix)"h): "
+                    Wmontant
+                END-IF
+              END-PERFORM
+              DISPLAY "|Montant total a payer:" WfactTotal
             END-START
             CLOSE freserv
          END-READ
        CLOSE fenseignant.
 
+       VERSEMENT_ENSEIGNANTS_LOT.
+     **Parcourt fenseignant comme CALCUL_MARGE parcourt feleve et
+     **ecrit un registre de paie (un enseignant par ligne) dans
+     **paie.txt au lieu de n'afficher qu'un enseignant a l'ecran.
+       PERFORM DEMANDE_ANNEE
+       OPEN INPUT fenseignant
+       OPEN OUTPUT fpaie
+       MOVE "REGISTRE DE PAIE - TOUS LES ENSEIGNANTS" TO Tpaie
+       WRITE Tpaie
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin=1
+         READ fenseignant NEXT
+         AT END
+           MOVE 1 TO Wfin
+         NOT AT END
+           OPEN INPUT freserv
+           MOVE fen_idEn TO fr_idEn
+           START freserv KEY IS =fr_idEn
+           NOT INVALID KEY
+             PERFORM INIT_TAB_MATIERE
+             MOVE 0 TO Wfin2
+             PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+               READ freserv NEXT
+               AT END
+                 MOVE 1 TO Wfin2
+               NOT AT END
+                 IF fr_idEn= fen_idEn
+                   IF fr_annee = WAnnee
+                     MOVE fr_matiere TO Wmatiere
+                     PERFORM TROUVER_MATIERE
+                     IF Wi > 0
+                       ADD fr_nbHeure TO WTM-Heures(Wi)
+                     END-IF
+                   END-IF
+                 ELSE
+                   MOVE 1 TO Wfin2
+                 END-IF
+             END-PERFORM
+             MOVE "--------------------------------------------" TO
+               Tpaie
+             WRITE Tpaie
+             STRING "Enseignant " fen_idEn " - " fen_nom " "
+               fen_prenom INTO Tpaie
+             WRITE Tpaie
+             STRING "A adresser a: " DELIMITED BY SIZE
+               FUNCTION TRIM(fen_adresse) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               fen_tel DELIMITED BY SPACE
+               " - " DELIMITED BY SIZE
+               fen_email DELIMITED BY SPACE
+               INTO Tpaie
+             WRITE Tpaie
+             MOVE 0 TO WfactTotal
+             PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+               IF WTM-Heures(Wix) > 0
+                 MOVE WTM-Nom(Wix) TO Wmatiere
+                 PERFORM LIRE_TARIF
+                 MOVE WTM-Heures(Wix) TO WnbHTotal
+                 PERFORM CALCULER_MONTANT_ENS
+                 MOVE Wmontant TO WTM-Montant(Wix)
+                 ADD Wmontant TO WfactTotal
+                 MOVE Wmontant TO WmontantEdit
+                 STRING "  " WTM-Nom(Wix) " : " WmontantEdit
+                   INTO Tpaie
+                 WRITE Tpaie
+               END-IF
+             END-PERFORM
+             MOVE WfactTotal TO WmontantEdit
+             STRING "Montant total a verser: " WmontantEdit
+               INTO Tpaie
+             WRITE Tpaie
+           END-START
+           CLOSE freserv
+       END-PERFORM
+       MOVE "--------------------------------------------" TO Tpaie
+       WRITE Tpaie
+       CLOSE fenseignant
+       CLOSE fpaie
+       DISPLAY "Registre de paie ecrit dans le fichier paie.txt".
+
        CALCUL_MARGE.
        MOVE 0 TO Wmontant
-       MOVE 0 TO Wmontant2
        MOVE 0 TO Wmontant3
+       PERFORM DEMANDE_ANNEE
        OPEN INPUT feleve
        MOVE 0 TO Wfin
        PERFORM WITH TEST AFTER UNTIL Wfin=1
@@ -1708,42 +2545,41 @@
             MOVE fel_idEl TO fr_idEl
             START freserv KEY IS =fr_idEl
             NOT INVALID KEY
-              MOVE 0 TO WnbHTotal
+              PERFORM INIT_TAB_MATIERE
               MOVE 0 TO Wfin2
               PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
                 READ freserv NEXT
                 AT END
                    MOVE 1 TO Wfin2
                 NOT AT END
-                READ freserv
                  IF fr_idEl= fel_idEl
-                   MULTIPLY fr_nbHeure BY 10 GIVING Wmontant2
-                   ADD Wmontant2 TO Wmontant3
-                   ADD fr_nbHeure TO WnbHTotal
+                   IF fr_annee = WAnnee
+                     MOVE fr_matiere TO Wmatiere
+                     PERFORM TROUVER_MATIERE
+                     IF Wi > 0
+                       ADD fr_nbHeure TO WTM-Heures(Wi)
+                     END-IF
+                     PERFORM LIRE_TARIF
+                     MOVE fr_nbHeure TO WnbHTotal
+                     PERFORM CALCULER_MONTANT_ENS
+                     ADD Wmontant TO Wmontant3
+                   END-IF
                  ELSE
                    MOVE 1 TO Wfin2
                  END-IF
                 END-READ
               END-PERFORM
-              display "nbh: "WnbHTotal
-              IF WnbHTotal>20
-                MOVE 10 TO Wfact
-                COMPUTE WnbHTotal=WnbHTotal - 20
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-                ADD 270 TO WnbHTotal
-              END-IF
-              IF WnbHTotal<=20 AND WnbHTotal>10
-                MOVE 12 TO Wfact
-                COMPUTE WnbHTotal=WnbHTotal - 10
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-                ADD 150 TO WnbHTotal
-              END-IF
-              IF WnbHTotal<=10
-                MOVE 15 TO Wfact
-                MULTIPLY WnbHTotal BY Wfact GIVING WnbHTotal
-              END-IF
-              ADD WnbHTotal TO Wmontant
-              display "Wm2 " Wmontant2
+              MOVE 0 TO Wmontant2
+              PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+                IF WTM-Heures(Wix) > 0
+                  MOVE WTM-Nom(Wix) TO Wmatiere
+                  PERFORM LIRE_TARIF
+                  MOVE WTM-Heures(Wix) TO WnbHTotal
+                  PERFORM CALCULER_MONTANT
+                  ADD Wmontant TO Wmontant2
+                END-IF
+              END-PERFORM
+              ADD Wmontant2 TO Wmontant
             END-START
             CLOSE freserv
        END-PERFORM
@@ -1755,6 +2591,93 @@
        DISPLAY"XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
        CLOSE feleve.
 
+       MARGE_DETAILLEE.
+     **Meme calcul que CALCUL_MARGE mais ventile par ville (Nantes/
+     **Angers, d'apres la ville de l'eleve) et par matiere au lieu de
+     **ne donner qu'un total unique pour toute l'activite.
+       PERFORM DEMANDE_ANNEE
+       PERFORM VARYING Wnb3 FROM 1 BY 1 UNTIL Wnb3 > 2
+         EVALUATE Wnb3
+           WHEN 1 MOVE 'Nantes' TO Wville
+           WHEN 2 MOVE 'Angers' TO Wville
+         END-EVALUATE
+         PERFORM INIT_TAB_MATIERE
+         MOVE 0 TO Wmontant3
+         PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+           MOVE 0 TO WMV-Recette(Wix)
+           MOVE 0 TO WMV-Salaire(Wix)
+         END-PERFORM
+         OPEN INPUT feleve
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin=1
+           READ feleve NEXT
+           AT END
+             MOVE 1 TO Wfin
+           NOT AT END
+             IF fel_ville = Wville
+               PERFORM INIT_TAB_MATIERE
+               OPEN INPUT freserv
+               MOVE fel_idEl TO fr_idEl
+               START freserv KEY IS =fr_idEl
+               NOT INVALID KEY
+                 MOVE 0 TO Wfin2
+                 PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                   READ freserv NEXT
+                   AT END
+                     MOVE 1 TO Wfin2
+                   NOT AT END
+                     IF fr_idEl= fel_idEl
+                       IF fr_annee = WAnnee
+                         MOVE fr_matiere TO Wmatiere
+                         PERFORM TROUVER_MATIERE
+                         IF Wi > 0
+                           ADD fr_nbHeure TO WTM-Heures(Wi)
+                         END-IF
+                         PERFORM LIRE_TARIF
+                         MOVE fr_nbHeure TO WnbHTotal
+                         PERFORM CALCULER_MONTANT_ENS
+                         ADD Wmontant TO Wmontant3
+                         IF Wi > 0
+                           ADD Wmontant TO WMV-Salaire(Wi)
+                         END-IF
+                       END-IF
+                     ELSE
+                       MOVE 1 TO Wfin2
+                     END-IF
+                 END-PERFORM
+               END-START
+               CLOSE freserv
+               PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+                 IF WTM-Heures(Wix) > 0
+                   MOVE WTM-Nom(Wix) TO Wmatiere
+                   PERFORM LIRE_TARIF
+                   MOVE WTM-Heures(Wix) TO WnbHTotal
+                   PERFORM CALCULER_MONTANT
+                   ADD Wmontant TO WMV-Recette(Wix)
+                 END-IF
+               END-PERFORM
+             END-IF
+         END-PERFORM
+         CLOSE feleve
+         MOVE 0 TO Wmontant
+         DISPLAY"XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
+         DISPLAY"Ville: "Wville
+         PERFORM VARYING Wix FROM 1 BY 1 UNTIL Wix > 8
+           IF WMV-Recette(Wix) > 0 OR WMV-Salaire(Wix) > 0
+             MOVE WMV-Recette(Wix) TO Wmontant2
+             SUBTRACT WMV-Salaire(Wix) FROM Wmontant2
+             DISPLAY"  "WTM-Nom(Wix)" - Recette: "WMV-Recette(Wix)
+               " Salaire: "WMV-Salaire(Wix)" Marge: "Wmontant2
+             ADD WMV-Recette(Wix) TO Wmontant
+           END-IF
+         END-PERFORM
+         DISPLAY"Recette Totale "Wville": "Wmontant
+         DISPLAY"Salaire Total "Wville": "Wmontant3
+         SUBTRACT Wmontant3 FROM Wmontant
+         DISPLAY"Marge Totale "Wville": "Wmontant
+         DISPLAY"XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
+       END-PERFORM.
+
        MOYENNE_NOTE_ENS.
        PERFORM DEMANDE_AFFICHAGE_ENSEIGNANT
        OPEN INPUT fenseignant
